@@ -0,0 +1,10 @@
+    01  WS-AREA-1                       PIC X(100).
+    01  WS-AREA-2 REDEFINES WS-AREA-1.
+        05  WS-FIELD-1                  PIC 9(5).
+        05  WS-FIELD-2                  PIC X(95).
+    01  WS-AREA-3 REDEFINES WS-AREA-1.
+        05  WS-REC-TYPE                 PIC X(1).
+            88  WS-HEADER-TYPE              VALUE 'H'.
+            88  WS-DETAIL-TYPE              VALUE 'D'.
+        05  WS-REC-KEY                  PIC 9(5).
+        05  WS-REC-PAYLOAD              PIC X(94).
