@@ -0,0 +1,6 @@
+    01  WS-AUDIT-RECORD.
+        05  WS-AUD-TAG                  PIC X(6).
+        05  FILLER                      PIC X(1).
+        05  WS-AUD-FIELD-1               PIC 9(5).
+        05  FILLER                      PIC X(1).
+        05  WS-AUD-FIELD-2               PIC X(95).
