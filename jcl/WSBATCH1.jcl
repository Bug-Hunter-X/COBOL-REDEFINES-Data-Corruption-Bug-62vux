@@ -0,0 +1,33 @@
+//WSBATCH1 JOB (ACCTNO),'WS-AREA-1 DAILY FEED',
+//         CLASS=A,MSGCLASS=X,NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* Runs the WS-AREA-1 / WS-AREA-2 daily batch (WSBATCH1), then
+//* WSCTLBRK for the control-break totals report.  WSBATCH1 and
+//* WSCTLBRK both set a non-zero RETURN-CODE when the exception
+//* count is above zero, so a failing day shows up as a non-zero
+//* job condition code instead of a listing someone has to read.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=WSBATCH1,PARM='00000'
+//STEPLIB  DD   DSN=PROD.WSBATCH.LOADLIB,DISP=SHR
+//INFILE   DD   DSN=PROD.WSAREA.DAILY.FEED,DISP=SHR
+//EXCFILE  DD   DSN=PROD.WSAREA.EXCEPTIONS,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE)
+//AUDITLOG DD   DSN=PROD.WSAREA.AUDITLOG,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(10,10),RLSE)
+//CHKPTOUT DD   DSN=PROD.WSAREA.CHECKPOINT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE)
+//EXTROUT  DD   DSN=PROD.WSAREA.EXTRACT,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(20,20),RLSE)
+//SUMMOUT  DD   DSN=&&WSSUMM,DISP=(NEW,PASS,DELETE),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=WSCTLBRK
+//STEPLIB  DD   DSN=PROD.WSBATCH.LOADLIB,DISP=SHR
+//SUMMIN   DD   DSN=&&WSSUMM,DISP=(OLD,DELETE,DELETE)
+//CTLBRRPT DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
