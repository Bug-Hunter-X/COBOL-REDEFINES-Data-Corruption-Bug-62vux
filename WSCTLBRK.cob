@@ -0,0 +1,70 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. WSCTLBRK.
+*>----------------------------------------------------------------
+*> Control-break totals report for the WSBATCH1 run: record count,
+*> exception count, and grand total of WS-FIELD-1 values processed.
+*> Sets a non-zero return code whenever the exception count is
+*> above zero, so the job step (and the job itself) fails loudly
+*> instead of someone reading the full listing every morning.
+*>----------------------------------------------------------------
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT WS-SUMMARY-FILE ASSIGN TO SUMMIN
+        ORGANIZATION IS SEQUENTIAL.
+
+    SELECT WS-REPORT-FILE ASSIGN TO CTLBRRPT
+        ORGANIZATION IS SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD  WS-SUMMARY-FILE
+    RECORDING MODE IS F.
+01  WS-SUMMARY-RECORD.
+    05  WS-SUM-RECORD-COUNT         PIC 9(7).
+    05  WS-SUM-EXCEPTION-COUNT      PIC 9(7).
+    05  WS-SUM-FIELD1-TOTAL         PIC 9(10).
+
+FD  WS-REPORT-FILE
+    RECORDING MODE IS F.
+01  WS-REPORT-LINE                  PIC X(80).
+
+WORKING-STORAGE SECTION.
+01  WS-EOF-SW                       PIC X(1) VALUE 'N'.
+    88  WS-EOF                          VALUE 'Y'.
+
+PROCEDURE DIVISION.
+0000-MAIN.
+    OPEN INPUT WS-SUMMARY-FILE
+    OPEN OUTPUT WS-REPORT-FILE
+    READ WS-SUMMARY-FILE
+        AT END
+            SET WS-EOF TO TRUE
+    END-READ
+    IF NOT WS-EOF
+        PERFORM 1000-PRINT-CONTROL-BREAK
+    ELSE
+        MOVE 'NO WSBATCH1 SUMMARY RECORD FOUND' TO WS-REPORT-LINE
+        WRITE WS-REPORT-LINE
+        MOVE 8 TO RETURN-CODE
+    END-IF
+    CLOSE WS-SUMMARY-FILE
+    CLOSE WS-REPORT-FILE
+    STOP RUN.
+
+1000-PRINT-CONTROL-BREAK.
+    MOVE SPACES TO WS-REPORT-LINE
+    STRING 'RECORD COUNT:      ' WS-SUM-RECORD-COUNT
+        DELIMITED BY SIZE INTO WS-REPORT-LINE
+    WRITE WS-REPORT-LINE
+    MOVE SPACES TO WS-REPORT-LINE
+    STRING 'EXCEPTION COUNT:   ' WS-SUM-EXCEPTION-COUNT
+        DELIMITED BY SIZE INTO WS-REPORT-LINE
+    WRITE WS-REPORT-LINE
+    MOVE SPACES TO WS-REPORT-LINE
+    STRING 'WS-FIELD-1 TOTAL:  ' WS-SUM-FIELD1-TOTAL
+        DELIMITED BY SIZE INTO WS-REPORT-LINE
+    WRITE WS-REPORT-LINE
+    IF WS-SUM-EXCEPTION-COUNT > 0
+        MOVE 4 TO RETURN-CODE
+    END-IF.
