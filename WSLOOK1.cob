@@ -0,0 +1,53 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. WSLOOK1.
+*>----------------------------------------------------------------
+*> Ad hoc single-record lookup against the WS-FIELD-1 VSAM KSDS,
+*> for the "look up one record by key" requests that don't justify
+*> a full pass of the sequential feed.  The key is passed in as a
+*> PARM (5-digit WS-FIELD-1 value) the way WSBATCH1 takes its
+*> restart key.
+*>----------------------------------------------------------------
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT WS-KSDS-FILE ASSIGN TO WSKSDS1
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS RANDOM
+        RECORD KEY IS WS-FIELD-1
+        FILE STATUS IS WS-KSDS-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  WS-KSDS-FILE.
+COPY WSAREA.
+
+WORKING-STORAGE SECTION.
+01  WS-KSDS-STATUS                  PIC X(2).
+
+LINKAGE SECTION.
+01  WS-LOOKUP-PARM.
+    05  WS-LOOKUP-PARM-LEN          PIC S9(4) COMP.
+    05  WS-LOOKUP-PARM-TEXT         PIC X(5).
+
+PROCEDURE DIVISION USING WS-LOOKUP-PARM.
+0000-MAIN.
+    IF WS-LOOKUP-PARM-TEXT IS NUMERIC
+        MOVE WS-LOOKUP-PARM-TEXT TO WS-FIELD-1
+        OPEN INPUT WS-KSDS-FILE
+        IF WS-KSDS-STATUS NOT = '00'
+            DISPLAY 'WSLOOK1 UNABLE TO OPEN WSKSDS1, STATUS: '
+                WS-KSDS-STATUS
+            MOVE 8 TO RETURN-CODE
+        ELSE
+            READ WS-KSDS-FILE
+                INVALID KEY
+                    DISPLAY 'WS-FIELD-1 NOT ON FILE: ' WS-FIELD-1
+                NOT INVALID KEY
+                    DISPLAY WS-FIELD-1 ' ' WS-FIELD-2
+            END-READ
+            CLOSE WS-KSDS-FILE
+        END-IF
+    ELSE
+        DISPLAY 'INVALID LOOKUP KEY PARM'
+    END-IF
+    STOP RUN.
