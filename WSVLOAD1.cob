@@ -0,0 +1,111 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. WSVLOAD1.
+*>----------------------------------------------------------------
+*> Loads the WS-FIELD-1 / WS-FIELD-2 data from the daily sequential
+*> feed into a VSAM KSDS keyed on WS-FIELD-1, so ad hoc lookups can
+*> go direct to a record instead of scanning the whole file.
+*>----------------------------------------------------------------
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT WS-INPUT-FILE ASSIGN TO INFILE
+        ORGANIZATION IS SEQUENTIAL.
+
+    SELECT WS-KSDS-FILE ASSIGN TO WSKSDS1
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS RANDOM
+        RECORD KEY IS WS-FIELD-1
+        FILE STATUS IS WS-KSDS-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  WS-INPUT-FILE
+    RECORDING MODE IS F.
+01  WS-INPUT-RECORD                 PIC X(100).
+
+FD  WS-KSDS-FILE.
+COPY WSAREA.
+
+WORKING-STORAGE SECTION.
+01  WS-SWITCHES.
+    05  WS-EOF-SW                   PIC X(1) VALUE 'N'.
+        88  WS-EOF                      VALUE 'Y'.
+
+01  WS-KSDS-STATUS                  PIC X(2).
+01  WS-LOAD-COUNT                   PIC 9(7) VALUE ZERO.
+01  WS-LOAD-ERROR-COUNT             PIC 9(7) VALUE ZERO.
+
+01  WS-ROUTE-WORK.
+    05  WS-ROUTE-KEY                PIC 9(5).
+    05  WS-ROUTE-PAYLOAD             PIC X(94).
+
+PROCEDURE DIVISION.
+0000-MAIN.
+    PERFORM 1000-INITIALIZE
+    PERFORM 2000-LOAD-RECORD UNTIL WS-EOF
+    PERFORM 9000-TERMINATE
+    STOP RUN.
+
+1000-INITIALIZE.
+    OPEN INPUT WS-INPUT-FILE
+    OPEN OUTPUT WS-KSDS-FILE
+    IF WS-KSDS-STATUS NOT = '00'
+        DISPLAY 'WSVLOAD1 UNABLE TO OPEN WSKSDS1, STATUS: '
+            WS-KSDS-STATUS
+        MOVE 8 TO RETURN-CODE
+        STOP RUN
+    END-IF
+    PERFORM 2900-READ-NEXT.
+
+2000-LOAD-RECORD.
+    MOVE WS-INPUT-RECORD TO WS-AREA-1
+    PERFORM 2050-ROUTE-RECORD
+    IF WS-FIELD-1 NUMERIC
+        WRITE WS-AREA-1
+            INVALID KEY
+                ADD 1 TO WS-LOAD-ERROR-COUNT
+                PERFORM 2060-REPORT-WRITE-ERROR
+            NOT INVALID KEY
+                ADD 1 TO WS-LOAD-COUNT
+        END-WRITE
+    END-IF
+    PERFORM 2900-READ-NEXT.
+
+2050-ROUTE-RECORD.
+    EVALUATE TRUE
+        WHEN WS-HEADER-TYPE
+            CONTINUE
+        WHEN WS-DETAIL-TYPE
+            MOVE WS-REC-KEY TO WS-ROUTE-KEY
+            MOVE WS-REC-PAYLOAD TO WS-ROUTE-PAYLOAD
+            MOVE WS-ROUTE-KEY TO WS-FIELD-1
+            MOVE WS-ROUTE-PAYLOAD TO WS-FIELD-2
+        WHEN OTHER
+            CONTINUE
+    END-EVALUATE.
+
+2060-REPORT-WRITE-ERROR.
+    EVALUATE WS-KSDS-STATUS
+        WHEN '22'
+            DISPLAY 'DUPLICATE KEY SKIPPED: ' WS-FIELD-1
+        WHEN '21'
+            DISPLAY 'OUT-OF-SEQUENCE KEY SKIPPED: ' WS-FIELD-1
+        WHEN OTHER
+            DISPLAY 'WRITE ERROR STATUS ' WS-KSDS-STATUS
+                ' KEY: ' WS-FIELD-1
+    END-EVALUATE.
+
+2900-READ-NEXT.
+    READ WS-INPUT-FILE
+        AT END
+            SET WS-EOF TO TRUE
+    END-READ.
+
+9000-TERMINATE.
+    CLOSE WS-INPUT-FILE
+    CLOSE WS-KSDS-FILE
+    DISPLAY 'WSVLOAD1 RECORDS LOADED: ' WS-LOAD-COUNT
+    DISPLAY 'WSVLOAD1 RECORDS FAILED: ' WS-LOAD-ERROR-COUNT
+    IF WS-LOAD-ERROR-COUNT > 0
+        MOVE 4 TO RETURN-CODE
+    END-IF.
