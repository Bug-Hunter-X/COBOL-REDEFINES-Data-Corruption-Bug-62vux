@@ -0,0 +1,177 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. WSONLN1.
+*>----------------------------------------------------------------
+*> Pseudo-conversational CICS transaction for inquiring on and
+*> correcting a WS-FIELD-1 / WS-FIELD-2 pair on the WSKSDS1 file,
+*> without hand-editing literals in the batch source.  Each screen
+*> exchange updates only one of WS-FIELD-1 or WS-FIELD-2 at a time,
+*> the same safe update path bugSolution.cob recommends, and the
+*> before/after values are written to the shared audit log.
+*>----------------------------------------------------------------
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+COPY WSAREA.
+COPY WSAUDREC.
+
+01  WS-IO-AREA.
+    05  WS-KEY-TEXT                 PIC X(5).
+    05  WS-PAYLOAD-TEXT             PIC X(95).
+    05  WS-RECV-LENGTH              PIC S9(4) COMP.
+    05  WS-RESP                     PIC S9(8) COMP.
+
+01  WS-READ-KEY                     PIC 9(5).
+
+01  WS-INIT-COMMAREA.
+    05  WS-INIT-CA-STATE             PIC X(1).
+    05  WS-INIT-CA-KEY               PIC 9(5).
+
+LINKAGE SECTION.
+01  DFHCOMMAREA.
+    05  WS-CA-STATE                 PIC X(1).
+        88  WS-CA-AWAITING-KEY          VALUE 'K'.
+        88  WS-CA-AWAITING-UPDATE       VALUE 'U'.
+    05  WS-CA-KEY                   PIC 9(5).
+
+PROCEDURE DIVISION.
+0000-MAIN.
+    IF EIBCALEN = 0
+        PERFORM 1000-PROMPT-FOR-KEY
+    ELSE
+        EVALUATE TRUE
+            WHEN WS-CA-AWAITING-KEY
+                PERFORM 2000-RECEIVE-KEY
+            WHEN WS-CA-AWAITING-UPDATE
+                PERFORM 3000-RECEIVE-UPDATE
+            WHEN OTHER
+                PERFORM 1000-PROMPT-FOR-KEY
+        END-EVALUATE
+    END-IF.
+
+1000-PROMPT-FOR-KEY.
+    EXEC CICS SEND TEXT
+        FROM('ENTER WS-FIELD-1 KEY: ')
+        LENGTH(22)
+        ERASE
+    END-EXEC
+    MOVE 'K' TO WS-INIT-CA-STATE
+    MOVE ZERO TO WS-INIT-CA-KEY
+    EXEC CICS RETURN
+        TRANSID('WSOL')
+        COMMAREA(WS-INIT-COMMAREA)
+        LENGTH(6)
+    END-EXEC.
+
+2000-RECEIVE-KEY.
+    MOVE 5 TO WS-RECV-LENGTH
+    EXEC CICS RECEIVE
+        INTO(WS-KEY-TEXT)
+        LENGTH(WS-RECV-LENGTH)
+        RESP(WS-RESP)
+    END-EXEC
+    IF WS-RESP NOT = DFHRESP(NORMAL) OR WS-KEY-TEXT IS NOT NUMERIC
+        EXEC CICS SEND TEXT
+            FROM('INVALID KEY - NUMERIC ONLY')
+            LENGTH(26)
+            ERASE
+        END-EXEC
+        PERFORM 1000-PROMPT-FOR-KEY
+    ELSE
+        MOVE WS-KEY-TEXT TO WS-CA-KEY
+        PERFORM 2100-READ-RECORD
+    END-IF.
+
+2100-READ-RECORD.
+    MOVE WS-CA-KEY TO WS-READ-KEY
+    EXEC CICS READ
+        FILE('WSKSDS1')
+        INTO(WS-AREA-1)
+        RIDFLD(WS-READ-KEY)
+        KEYLENGTH(5)
+        RESP(WS-RESP)
+    END-EXEC
+    IF WS-RESP = DFHRESP(NORMAL)
+        EXEC CICS SEND TEXT
+            FROM(WS-FIELD-2)
+            LENGTH(95)
+            ERASE
+        END-EXEC
+        MOVE 'U' TO WS-CA-STATE
+        EXEC CICS RETURN
+            TRANSID('WSOL')
+            COMMAREA(DFHCOMMAREA)
+            LENGTH(6)
+        END-EXEC
+    ELSE
+        EXEC CICS SEND TEXT
+            FROM('RECORD NOT FOUND')
+            LENGTH(16)
+            ERASE
+        END-EXEC
+        PERFORM 1000-PROMPT-FOR-KEY
+    END-IF.
+
+3000-RECEIVE-UPDATE.
+    MOVE 95 TO WS-RECV-LENGTH
+    EXEC CICS RECEIVE
+        INTO(WS-PAYLOAD-TEXT)
+        LENGTH(WS-RECV-LENGTH)
+        RESP(WS-RESP)
+    END-EXEC
+    IF WS-RESP NOT = DFHRESP(NORMAL)
+        EXEC CICS SEND TEXT
+            FROM('UPDATE NOT RECEIVED')
+            LENGTH(19)
+            ERASE
+        END-EXEC
+        PERFORM 1000-PROMPT-FOR-KEY
+    ELSE
+        MOVE WS-CA-KEY TO WS-READ-KEY
+        EXEC CICS READ
+            FILE('WSKSDS1')
+            INTO(WS-AREA-1)
+            RIDFLD(WS-READ-KEY)
+            KEYLENGTH(5)
+            UPDATE
+            RESP(WS-RESP)
+        END-EXEC
+        IF WS-RESP = DFHRESP(NORMAL)
+            PERFORM 3100-AUDIT-BEFORE
+            MOVE WS-PAYLOAD-TEXT TO WS-FIELD-2
+            PERFORM 3200-AUDIT-AFTER
+            EXEC CICS REWRITE
+                FILE('WSKSDS1')
+                FROM(WS-AREA-1)
+                RESP(WS-RESP)
+            END-EXEC
+            EXEC CICS SEND TEXT
+                FROM('WS-FIELD-2 UPDATED')
+                LENGTH(19)
+                ERASE
+            END-EXEC
+        ELSE
+            EXEC CICS SEND TEXT
+                FROM('RECORD NOT FOUND')
+                LENGTH(16)
+                ERASE
+            END-EXEC
+        END-IF
+        PERFORM 1000-PROMPT-FOR-KEY
+    END-IF.
+
+3100-AUDIT-BEFORE.
+    MOVE 'BEFORE' TO WS-AUD-TAG
+    PERFORM 3300-WRITE-AUDIT-RECORD.
+
+3200-AUDIT-AFTER.
+    MOVE 'AFTER ' TO WS-AUD-TAG
+    PERFORM 3300-WRITE-AUDIT-RECORD.
+
+3300-WRITE-AUDIT-RECORD.
+    MOVE WS-FIELD-1 TO WS-AUD-FIELD-1
+    MOVE WS-FIELD-2 TO WS-AUD-FIELD-2
+    EXEC CICS WRITE
+        FILE('AUDITLOG')
+        FROM(WS-AUDIT-RECORD)
+        LENGTH(108)
+        RESP(WS-RESP)
+    END-EXEC.
