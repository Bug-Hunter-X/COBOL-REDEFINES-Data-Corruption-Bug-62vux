@@ -0,0 +1,268 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. WSBATCH1.
+*>----------------------------------------------------------------
+*> Daily batch driver for the WS-AREA-1 / WS-AREA-2 overlay record
+*> feed.  Reads the 100-byte input file one record at a time and
+*> breaks each record out through the WS-AREA-1 / WS-AREA-2 layout
+*> (WS-FIELD-1 the 5-digit key, WS-FIELD-2 the 95-byte payload).
+*>----------------------------------------------------------------
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT WS-INPUT-FILE ASSIGN TO INFILE
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-INPUT-STATUS.
+
+    SELECT WS-EXCEPTION-FILE ASSIGN TO EXCFILE
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-EXCEPTION-STATUS.
+
+    SELECT WS-AUDIT-FILE ASSIGN TO AUDITLOG
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-AUDIT-STATUS.
+
+    SELECT WS-CHECKPOINT-FILE ASSIGN TO CHKPTOUT
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+    SELECT WS-EXTRACT-FILE ASSIGN TO EXTROUT
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-EXTRACT-STATUS.
+
+    SELECT WS-SUMMARY-FILE ASSIGN TO SUMMOUT
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-SUMMARY-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  WS-INPUT-FILE
+    RECORDING MODE IS F.
+01  WS-INPUT-RECORD                 PIC X(100).
+
+FD  WS-EXCEPTION-FILE
+    RECORDING MODE IS F.
+01  WS-EXCEPTION-RECORD.
+    05  WS-EXC-FIELD-1               PIC X(5).
+    05  FILLER                      PIC X(1).
+    05  WS-EXC-FIELD-2               PIC X(95).
+    05  FILLER                      PIC X(1).
+    05  WS-EXC-REASON                PIC X(30).
+
+FD  WS-AUDIT-FILE
+    RECORDING MODE IS F.
+01  WS-AUDIT-FILE-RECORD           PIC X(108).
+
+FD  WS-CHECKPOINT-FILE
+    RECORDING MODE IS F.
+01  WS-CHECKPOINT-RECORD           PIC 9(5).
+
+FD  WS-EXTRACT-FILE
+    RECORDING MODE IS F.
+01  WS-EXTRACT-RECORD              PIC X(101).
+
+FD  WS-SUMMARY-FILE
+    RECORDING MODE IS F.
+01  WS-SUMMARY-RECORD.
+    05  WS-SUM-RECORD-COUNT         PIC 9(7).
+    05  WS-SUM-EXCEPTION-COUNT      PIC 9(7).
+    05  WS-SUM-FIELD1-TOTAL         PIC 9(10).
+
+WORKING-STORAGE SECTION.
+COPY WSAREA.
+COPY WSAUDREC.
+
+01  WS-SWITCHES.
+    05  WS-EOF-SW                   PIC X(1) VALUE 'N'.
+        88  WS-EOF                      VALUE 'Y'.
+    05  WS-EXCEPTION-SW             PIC X(1) VALUE 'N'.
+        88  WS-EXCEPTION-RECORD-SW      VALUE 'Y'.
+    05  WS-SKIP-SW                  PIC X(1) VALUE 'N'.
+        88  WS-SKIP-RECORD              VALUE 'Y'.
+    05  WS-HEADER-SW                PIC X(1) VALUE 'N'.
+        88  WS-HEADER-RECORD            VALUE 'Y'.
+
+01  WS-HEADER-INFO.
+    05  WS-HDR-KEY                  PIC 9(5).
+    05  WS-HDR-PAYLOAD               PIC X(94).
+
+01  WS-ROUTE-WORK.
+    05  WS-ROUTE-KEY                PIC 9(5).
+    05  WS-ROUTE-PAYLOAD             PIC X(94).
+
+01  WS-COUNTERS.
+    05  WS-RECORD-COUNT             PIC 9(7) VALUE ZERO.
+    05  WS-EXCEPTION-COUNT          PIC 9(7) VALUE ZERO.
+    05  WS-FIELD1-TOTAL             PIC 9(10) VALUE ZERO.
+
+01  WS-CHECKPOINT-CONTROLS.
+    05  WS-RESTART-KEY              PIC 9(5) VALUE ZERO.
+    05  WS-LAST-GOOD-KEY            PIC 9(5) VALUE ZERO.
+    05  WS-CHECKPOINT-INTERVAL      PIC 9(5) VALUE 1000.
+    05  WS-RECS-SINCE-CHECKPOINT    PIC 9(5) VALUE ZERO.
+
+01  WS-FILE-STATUSES.
+    05  WS-INPUT-STATUS              PIC X(2).
+    05  WS-EXCEPTION-STATUS          PIC X(2).
+    05  WS-AUDIT-STATUS              PIC X(2).
+    05  WS-CHECKPOINT-STATUS         PIC X(2).
+    05  WS-EXTRACT-STATUS            PIC X(2).
+    05  WS-SUMMARY-STATUS            PIC X(2).
+
+LINKAGE SECTION.
+01  WS-RESTART-PARM.
+    05  WS-RESTART-PARM-LEN         PIC S9(4) COMP.
+    05  WS-RESTART-PARM-TEXT        PIC X(5).
+
+PROCEDURE DIVISION USING WS-RESTART-PARM.
+0000-MAIN.
+    PERFORM 1000-INITIALIZE
+    PERFORM 2000-PROCESS-RECORD UNTIL WS-EOF
+    PERFORM 9000-TERMINATE
+    STOP RUN.
+
+1000-INITIALIZE.
+    OPEN INPUT WS-INPUT-FILE
+    OPEN OUTPUT WS-EXCEPTION-FILE
+    OPEN OUTPUT WS-AUDIT-FILE
+    OPEN OUTPUT WS-CHECKPOINT-FILE
+    OPEN OUTPUT WS-EXTRACT-FILE
+    OPEN OUTPUT WS-SUMMARY-FILE
+    IF WS-INPUT-STATUS NOT = '00' OR WS-EXCEPTION-STATUS NOT = '00'
+            OR WS-AUDIT-STATUS NOT = '00' OR WS-CHECKPOINT-STATUS NOT = '00'
+            OR WS-EXTRACT-STATUS NOT = '00' OR WS-SUMMARY-STATUS NOT = '00'
+        DISPLAY 'WSBATCH1 UNABLE TO OPEN ONE OR MORE FILES'
+        DISPLAY '  INFILE STATUS:   ' WS-INPUT-STATUS
+        DISPLAY '  EXCFILE STATUS:  ' WS-EXCEPTION-STATUS
+        DISPLAY '  AUDITLOG STATUS: ' WS-AUDIT-STATUS
+        DISPLAY '  CHKPTOUT STATUS: ' WS-CHECKPOINT-STATUS
+        DISPLAY '  EXTROUT STATUS:  ' WS-EXTRACT-STATUS
+        DISPLAY '  SUMMOUT STATUS:  ' WS-SUMMARY-STATUS
+        MOVE 8 TO RETURN-CODE
+        STOP RUN
+    END-IF
+    IF WS-RESTART-PARM-TEXT IS NUMERIC
+        MOVE WS-RESTART-PARM-TEXT TO WS-RESTART-KEY
+    ELSE
+        MOVE ZERO TO WS-RESTART-KEY
+    END-IF
+    PERFORM 2900-READ-NEXT.
+
+2000-PROCESS-RECORD.
+    MOVE 'N' TO WS-EXCEPTION-SW
+    MOVE 'N' TO WS-SKIP-SW
+    MOVE 'N' TO WS-HEADER-SW
+    ADD 1 TO WS-RECORD-COUNT
+    PERFORM 2200-BREAKOUT-RECORD
+    IF WS-HEADER-RECORD
+        DISPLAY 'HEADER RECORD KEY: ' WS-HDR-KEY
+    ELSE
+        PERFORM 2100-CHECK-RESTART
+        IF NOT WS-SKIP-RECORD
+            PERFORM 2300-VALIDATE-FIELD-1
+        END-IF
+        IF NOT WS-EXCEPTION-RECORD-SW AND NOT WS-SKIP-RECORD
+            DISPLAY WS-FIELD-1 ' ' WS-FIELD-2
+            ADD WS-FIELD-1 TO WS-FIELD1-TOTAL
+            PERFORM 2600-CHECKPOINT-IF-DUE
+            PERFORM 2700-WRITE-EXTRACT
+        END-IF
+    END-IF
+    PERFORM 2900-READ-NEXT.
+
+2100-CHECK-RESTART.
+    IF WS-RESTART-KEY > 0 AND WS-FIELD-1 NUMERIC
+        IF WS-FIELD-1 <= WS-RESTART-KEY
+            SET WS-SKIP-RECORD TO TRUE
+        ELSE
+            MOVE ZERO TO WS-RESTART-KEY
+        END-IF
+    END-IF.
+
+2600-CHECKPOINT-IF-DUE.
+    MOVE WS-FIELD-1 TO WS-LAST-GOOD-KEY
+    ADD 1 TO WS-RECS-SINCE-CHECKPOINT
+    IF WS-RECS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+        MOVE WS-LAST-GOOD-KEY TO WS-CHECKPOINT-RECORD
+        WRITE WS-CHECKPOINT-RECORD
+        MOVE ZERO TO WS-RECS-SINCE-CHECKPOINT
+    END-IF.
+
+2700-WRITE-EXTRACT.
+    MOVE SPACES TO WS-EXTRACT-RECORD
+    STRING WS-FIELD-1 DELIMITED BY SIZE
+           '|' DELIMITED BY SIZE
+           FUNCTION TRIM(WS-FIELD-2, TRAILING) DELIMITED BY SIZE
+        INTO WS-EXTRACT-RECORD
+    END-STRING
+    WRITE WS-EXTRACT-RECORD.
+
+2200-BREAKOUT-RECORD.
+    MOVE 'BEFORE' TO WS-AUD-TAG
+    PERFORM 2500-WRITE-AUDIT-RECORD
+    MOVE WS-INPUT-RECORD TO WS-AREA-1
+    MOVE 'AFTER ' TO WS-AUD-TAG
+    PERFORM 2500-WRITE-AUDIT-RECORD
+    PERFORM 2210-ROUTE-RECORD.
+
+2210-ROUTE-RECORD.
+    EVALUATE TRUE
+        WHEN WS-HEADER-TYPE
+            SET WS-HEADER-RECORD TO TRUE
+            MOVE WS-REC-KEY TO WS-HDR-KEY
+            MOVE WS-REC-PAYLOAD TO WS-HDR-PAYLOAD
+        WHEN WS-DETAIL-TYPE
+            MOVE WS-REC-KEY TO WS-ROUTE-KEY
+            MOVE WS-REC-PAYLOAD TO WS-ROUTE-PAYLOAD
+            MOVE 'BEFORE' TO WS-AUD-TAG
+            PERFORM 2500-WRITE-AUDIT-RECORD
+            MOVE WS-ROUTE-KEY TO WS-FIELD-1
+            MOVE WS-ROUTE-PAYLOAD TO WS-FIELD-2
+            MOVE 'AFTER ' TO WS-AUD-TAG
+            PERFORM 2500-WRITE-AUDIT-RECORD
+        WHEN OTHER
+            CONTINUE
+    END-EVALUATE.
+
+2500-WRITE-AUDIT-RECORD.
+    MOVE WS-FIELD-1 TO WS-AUD-FIELD-1
+    MOVE WS-FIELD-2 TO WS-AUD-FIELD-2
+    WRITE WS-AUDIT-FILE-RECORD FROM WS-AUDIT-RECORD.
+
+2300-VALIDATE-FIELD-1.
+    IF WS-FIELD-1 NOT NUMERIC
+        SET WS-EXCEPTION-RECORD-SW TO TRUE
+        PERFORM 2350-WRITE-EXCEPTION
+    END-IF.
+
+2350-WRITE-EXCEPTION.
+    ADD 1 TO WS-EXCEPTION-COUNT
+    MOVE WS-FIELD-1 TO WS-EXC-FIELD-1
+    MOVE WS-FIELD-2 TO WS-EXC-FIELD-2
+    MOVE 'NON-NUMERIC WS-FIELD-1' TO WS-EXC-REASON
+    WRITE WS-EXCEPTION-RECORD.
+
+2900-READ-NEXT.
+    READ WS-INPUT-FILE
+        AT END
+            SET WS-EOF TO TRUE
+    END-READ.
+
+9000-TERMINATE.
+    IF WS-LAST-GOOD-KEY > 0
+        MOVE WS-LAST-GOOD-KEY TO WS-CHECKPOINT-RECORD
+        WRITE WS-CHECKPOINT-RECORD
+    END-IF
+    CLOSE WS-INPUT-FILE
+    CLOSE WS-EXCEPTION-FILE
+    CLOSE WS-AUDIT-FILE
+    CLOSE WS-CHECKPOINT-FILE
+    CLOSE WS-EXTRACT-FILE
+    MOVE WS-RECORD-COUNT TO WS-SUM-RECORD-COUNT
+    MOVE WS-EXCEPTION-COUNT TO WS-SUM-EXCEPTION-COUNT
+    MOVE WS-FIELD1-TOTAL TO WS-SUM-FIELD1-TOTAL
+    WRITE WS-SUMMARY-RECORD
+    CLOSE WS-SUMMARY-FILE
+    DISPLAY 'WSBATCH1 EXCEPTION COUNT: ' WS-EXCEPTION-COUNT
+    IF WS-EXCEPTION-COUNT > 0
+        MOVE 4 TO RETURN-CODE
+    END-IF.
