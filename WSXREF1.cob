@@ -0,0 +1,120 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. WSXREF1.
+*>----------------------------------------------------------------
+*> Key-count cross-reference report for the daily WS-AREA-1 feed.
+*> Tallies occurrences of each distinct WS-FIELD-1 value and prints
+*> a report of counts by key, ascending, with a grand total line.
+*>----------------------------------------------------------------
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT WS-INPUT-FILE ASSIGN TO INFILE
+        ORGANIZATION IS SEQUENTIAL.
+
+    SELECT WS-REPORT-FILE ASSIGN TO XREFRPT
+        ORGANIZATION IS SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD  WS-INPUT-FILE
+    RECORDING MODE IS F.
+01  WS-INPUT-RECORD                 PIC X(100).
+
+FD  WS-REPORT-FILE
+    RECORDING MODE IS F.
+01  WS-REPORT-LINE                  PIC X(80).
+
+WORKING-STORAGE SECTION.
+COPY WSAREA.
+
+01  WS-SWITCHES.
+    05  WS-EOF-SW                   PIC X(1) VALUE 'N'.
+        88  WS-EOF                      VALUE 'Y'.
+
+01  WS-COUNTERS.
+    05  WS-RECORD-COUNT             PIC 9(7) VALUE ZERO.
+    05  WS-GRAND-TOTAL              PIC 9(10) VALUE ZERO.
+    05  WS-KEY-INDEX                PIC 9(6) VALUE ZERO.
+
+01  WS-ROUTE-WORK.
+    05  WS-ROUTE-KEY                PIC 9(5).
+    05  WS-ROUTE-PAYLOAD             PIC X(94).
+
+01  WS-KEY-TABLE.
+    05  WS-KEY-COUNT OCCURS 100000 TIMES
+                      PIC 9(5) VALUE ZERO.
+
+01  WS-REPORT-DETAIL.
+    05  FILLER                      PIC X(6)  VALUE 'KEY = '.
+    05  WS-RPT-KEY                  PIC 9(5).
+    05  FILLER                      PIC X(11) VALUE '   COUNT = '.
+    05  WS-RPT-COUNT                PIC ZZZZ9.
+    05  FILLER                      PIC X(53) VALUE SPACES.
+
+PROCEDURE DIVISION.
+0000-MAIN.
+    PERFORM 1000-INITIALIZE
+    PERFORM 2000-TALLY-RECORD UNTIL WS-EOF
+    PERFORM 3000-PRINT-REPORT
+    PERFORM 9000-TERMINATE
+    STOP RUN.
+
+1000-INITIALIZE.
+    OPEN INPUT WS-INPUT-FILE
+    OPEN OUTPUT WS-REPORT-FILE
+    PERFORM 2900-READ-NEXT.
+
+2000-TALLY-RECORD.
+    MOVE WS-INPUT-RECORD TO WS-AREA-1
+    ADD 1 TO WS-RECORD-COUNT
+    PERFORM 2050-ROUTE-RECORD
+    IF WS-FIELD-1 NUMERIC
+        ADD 1 TO WS-KEY-COUNT (WS-FIELD-1 + 1)
+        ADD WS-FIELD-1 TO WS-GRAND-TOTAL
+    END-IF
+    PERFORM 2900-READ-NEXT.
+
+2050-ROUTE-RECORD.
+    EVALUATE TRUE
+        WHEN WS-HEADER-TYPE
+            CONTINUE
+        WHEN WS-DETAIL-TYPE
+            MOVE WS-REC-KEY TO WS-ROUTE-KEY
+            MOVE WS-REC-PAYLOAD TO WS-ROUTE-PAYLOAD
+            MOVE WS-ROUTE-KEY TO WS-FIELD-1
+            MOVE WS-ROUTE-PAYLOAD TO WS-FIELD-2
+        WHEN OTHER
+            CONTINUE
+    END-EVALUATE.
+
+2900-READ-NEXT.
+    READ WS-INPUT-FILE
+        AT END
+            SET WS-EOF TO TRUE
+    END-READ.
+
+3000-PRINT-REPORT.
+    PERFORM VARYING WS-KEY-INDEX FROM 1 BY 1
+            UNTIL WS-KEY-INDEX > 100000
+        IF WS-KEY-COUNT (WS-KEY-INDEX) > 0
+            COMPUTE WS-RPT-KEY = WS-KEY-INDEX - 1
+            MOVE WS-KEY-COUNT (WS-KEY-INDEX) TO WS-RPT-COUNT
+            WRITE WS-REPORT-LINE FROM WS-REPORT-DETAIL
+        END-IF
+    END-PERFORM
+    PERFORM 3100-PRINT-TOTALS.
+
+3100-PRINT-TOTALS.
+    MOVE SPACES TO WS-REPORT-LINE
+    WRITE WS-REPORT-LINE
+    STRING 'RECORDS READ: ' WS-RECORD-COUNT
+        DELIMITED BY SIZE INTO WS-REPORT-LINE
+    WRITE WS-REPORT-LINE
+    MOVE SPACES TO WS-REPORT-LINE
+    STRING 'GRAND TOTAL OF WS-FIELD-1: ' WS-GRAND-TOTAL
+        DELIMITED BY SIZE INTO WS-REPORT-LINE
+    WRITE WS-REPORT-LINE.
+
+9000-TERMINATE.
+    CLOSE WS-INPUT-FILE
+    CLOSE WS-REPORT-FILE.
